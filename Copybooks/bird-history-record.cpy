@@ -0,0 +1,15 @@
+      * Copyright © 2023 Open Text.
+
+      * The only warranties for products and services of Open Text and its affiliates and licensors ("Open Text")
+      * are as may be set forth in the express warranty statements accompanying such products and services.
+      * Nothing herein should be construed as constituting an additional warranty.
+      * Open Text shall not be liable for technical or editorial errors or omissions contained herein.
+      * The information contained herein is subject to change without notice.
+
+      * One bird-history-record per species per survey year, so the
+      * single uk-breeding-population snapshot on the bird record can be
+      * compared year over year instead of only ever showing the latest.
+       01  bird-history-record.
+           05  bh-species              pic x(30).
+           05  bh-survey-year          pic 9(04).
+           05  bh-population-count     pic 9(09).
