@@ -0,0 +1,19 @@
+      * Copyright © 2023 Open Text.
+
+      * The only warranties for products and services of Open Text and its affiliates and licensors ("Open Text")
+      * are as may be set forth in the express warranty statements accompanying such products and services.
+      * Nothing herein should be construed as constituting an additional warranty.
+      * Open Text shall not be liable for technical or editorial errors or omissions contained herein.
+      * The information contained herein is subject to change without notice.
+
+      * One audit-record is written to audit-file for every calculation
+      * my-program performs, interactive or batch, so month-end
+      * reconciliation can prove what was calculated, by whom, and when.
+       01  audit-record.
+           05  audit-operator-id       pic x(08).
+           05  audit-run-date          pic 9(08).
+           05  audit-run-time          pic 9(08).
+           05  audit-function-switch   pic x(01).
+           05  audit-first-number      pic s9(5)v9(2).
+           05  audit-second-number     pic s9(5)v9(2).
+           05  audit-result            pic s9(10)v9(4).
