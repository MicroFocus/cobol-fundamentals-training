@@ -0,0 +1,15 @@
+      * Copyright © 2023 Open Text.
+
+      * The only warranties for products and services of Open Text and its affiliates and licensors ("Open Text")
+      * are as may be set forth in the express warranty statements accompanying such products and services.
+      * Nothing herein should be construed as constituting an additional warranty.
+      * Open Text shall not be liable for technical or editorial errors or omissions contained herein.
+      * The information contained herein is subject to change without notice.
+
+      * Field-for-field match of bird-history-record (see
+      * bird-history-record.cpy), used as the SD record of sort-file in
+      * bird-population-trend.
+       01  sort-history-record.
+           05  sh-species              pic x(30).
+           05  sh-survey-year          pic 9(04).
+           05  sh-population-count     pic 9(09).
