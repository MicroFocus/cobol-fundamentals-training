@@ -0,0 +1,26 @@
+      * Copyright © 2023 Open Text.
+
+      * The only warranties for products and services of Open Text and its affiliates and licensors ("Open Text")
+      * are as may be set forth in the express warranty statements accompanying such products and services.
+      * Nothing herein should be construed as constituting an additional warranty.
+      * Open Text shall not be liable for technical or editorial errors or omissions contained herein.
+      * The information contained herein is subject to change without notice.
+
+      * Field-for-field match of the bird record (see bird-record.cpy),
+      * laid out separately because it is the FD record of BIRD-MASTER.
+       01  bird-master-record.
+           05  bm-name.
+               10  bm-common-name      pic X(30).
+               10  bm-scientific-name  pic X(30).
+           05  bm-measurements.
+               10  bm-length.
+                   15  bm-length-min   pic 9(3)V9.
+                   15  bm-length-max   pic 9(3)V9.
+               10  bm-wingspan.
+                   15  bm-wingspan-min pic 9(3)V9.
+                   15  bm-wingspan-max pic 9(3)V9.
+               10  bm-weight.
+                   15  bm-weight-min   pic 9(3)V9.
+                   15  bm-weight-max   pic 9(3)V9.
+           05  bm-uk-breeding-population  pic 9(9).
+           05  bm-unit-of-measure         pic X(01).
