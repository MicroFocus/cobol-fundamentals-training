@@ -0,0 +1,14 @@
+      * Copyright © 2023 Open Text.
+
+      * The only warranties for products and services of Open Text and its affiliates and licensors ("Open Text")
+      * are as may be set forth in the express warranty statements accompanying such products and services.
+      * Nothing herein should be construed as constituting an additional warranty.
+      * Open Text shall not be liable for technical or editorial errors or omissions contained herein.
+      * The information contained herein is subject to change without notice.
+
+      * Record layout of trans-file, the batch transaction input processed
+      * by my-program's batch mode.  Field-for-field match of user-inputs.
+       01  transaction-record.
+           05  trans-first-number      pic s9(5)v9(2).
+           05  trans-second-number     pic s9(5)v9(2).
+           05  trans-function-switch   pic x(01).
