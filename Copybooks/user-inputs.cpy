@@ -0,0 +1,20 @@
+      * Copyright © 2023 Open Text.
+
+      * The only warranties for products and services of Open Text and its affiliates and licensors ("Open Text")
+      * are as may be set forth in the express warranty statements accompanying such products and services.
+      * Nothing herein should be construed as constituting an additional warranty.
+      * Open Text shall not be liable for technical or editorial errors or omissions contained herein.
+      * The information contained herein is subject to change without notice.
+
+       01  user-inputs.
+           05  first-number            pic s9(5)v9(2).
+           05  second-number           pic s9(5)v9(2).
+           05  function-switch         pic x(01).
+               88  addition-function         value "A".
+               88  subtraction-function      value "S".
+               88  multiplication-function   value "M".
+               88  division-function         value "D".
+               88  remainder-function        value "R".
+               88  exponentiation-function   value "E".
+               88  valid-function
+                       value "A" "S" "M" "D" "R" "E".
