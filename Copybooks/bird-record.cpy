@@ -0,0 +1,26 @@
+      * Copyright © 2023 Open Text.
+
+      * The only warranties for products and services of Open Text and its affiliates and licensors ("Open Text")
+      * are as may be set forth in the express warranty statements accompanying such products and services.
+      * Nothing herein should be construed as constituting an additional warranty.
+      * Open Text shall not be liable for technical or editorial errors or omissions contained herein.
+      * The information contained herein is subject to change without notice.
+
+       01  bird.
+           05  ws-name.
+               10  common-name         pic X(30).
+               10  scientific-name     pic X(30).
+           05  measurements.
+               10  ws-length.
+                   15  min             pic 9(3)V9.
+                   15  max             pic 9(3)V9.
+               10  wingspan.
+                   15  min             pic 9(3)V9.
+                   15  max             pic 9(3)V9.
+               10  weight.
+                   15  min             pic 9(3)V9.
+                   15  max             pic 9(3)V9.
+           05  uk-breeding-population  pic 9(9).
+           05  unit-of-measure         pic X(01) value "M".
+               88  metric-units            value "M".
+               88  imperial-units          value "I".
