@@ -1,32 +1,513 @@
       * Copyright © 2023 Open Text.
-      
-      * The only warranties for products and services of Open Text and its affiliates and licensors ("Open Text") 
-      * are as may be set forth in the express warranty statements accompanying such products and services. 
-      * Nothing herein should be construed as constituting an additional warranty. 
-      * Open Text shall not be liable for technical or editorial errors or omissions contained herein. 
-      * The information contained herein is subject to change without notice. 
+
+      * The only warranties for products and services of Open Text and its affiliates and licensors ("Open Text")
+      * are as may be set forth in the express warranty statements accompanying such products and services.
+      * Nothing herein should be construed as constituting an additional warranty.
+      * Open Text shall not be liable for technical or editorial errors or omissions contained herein.
+      * The information contained herein is subject to change without notice.
+
+      * Modification history
+      *   2026-08-09  Added batch transaction mode: when run-mode-
+      *               param is "BATCH" the program reads trans-file
+      *               instead of prompting an operator, and writes a
+      *               detail line per transaction to report-file
+      *               instead of displaying it.
+      *   2026-08-09  Added audit-file: every calculation, interactive
+      *               or batch, is logged with operator, timestamp,
+      *               the function used, the inputs and the result.
+      *   2026-08-09  Added validate-calculator-inputs: a zero divisor
+      *               or an oversized multiplication is flagged
+      *               before get-calculator-results is called,
+      *               instead of letting the calculation blow up the
+      *               batch.
+      *   2026-08-09  Added remainder-function and exponentiation-
+      *               function, computed locally since "calculator"
+      *               only knows the original four operations.
+      *   2026-08-09  Added recon-file: a printed report-writer copy of
+      *               every result shown on the console, with a header,
+      *               one line per calculation and a count/total footer.
+      *   2026-08-09  Added checkpoint/restart for batch mode: progress
+      *               is saved to checkpoint-file every CHECKPOINT-
+      *               INTERVAL transactions, and a restarted run skips
+      *               back over already-posted transactions instead of
+      *               writing duplicate audit-file records.
+      *   2026-08-09  Added a debug-trace switch (set from the CALCDBG
+      *               environment variable) so a support call can see
+      *               every input and result without a recompile.
+      *   2026-08-09  CHECKPOINT-INTERVAL can now be overridden from
+      *               the CALCCKPT environment variable instead of
+      *               only the compiled-in default; closed a one-byte
+      *               column gap in recon-page-heading; debug-trace-
+      *               switch now follows the same numeric switch-88
+      *               shape used elsewhere in the shop.
+      *   2026-08-09  Each display-*-result paragraph now moves into
+      *               its own correctly-sized formatted field instead
+      *               of a single undersized formatted-result, so wide
+      *               results no longer lose digits on the console.
+      *               checkpoint-record no longer carries the recon
+      *               counters across a restart (a restarted run's
+      *               RECONFILE only ever covers the detail lines it
+      *               actually writes). TRANSFILE, RPTFILE, AUDITFILE
+      *               and RECONFILE OPENs now check their file status
+      *               and skip processing on failure instead of
+      *               reading or writing an unopened file.
+      *   2026-08-09  Split recon-footing-lines into two separate
+      *               report footing groups - Report Writer was
+      *               dropping the grand-total line when both lines
+      *               shared one 01-level group. validate-calculator-
+      *               inputs now rejects a function-switch that is not
+      *               valid-function instead of leaving a stale
+      *               selected-result to post under a bogus code. A
+      *               nonzero RETURN-CODE is now set when an open
+      *               fails, so the daily job's COND= step-skipping
+      *               actually has something to test.
+
+       environment division.
+       input-output section.
+       file-control.
+           select trans-file assign to "TRANSFILE"
+               organization is line sequential
+               file status is trans-file-status.
+
+           select report-file assign to "RPTFILE"
+               organization is line sequential
+               file status is report-file-status.
+
+           select audit-file assign to "AUDITFILE"
+               organization is line sequential
+               file status is audit-file-status.
+
+           select recon-file assign to "RECONFILE"
+               organization is line sequential
+               file status is recon-file-status.
+
+           select checkpoint-file assign to "CKPTFILE"
+               organization is line sequential
+               file status is checkpoint-file-status.
+
+       data division.
+       file section.
+       fd  trans-file.
+       copy transaction-record.
+
+       fd  audit-file.
+       copy audit-record.
+
+       fd  recon-file
+           report is reconciliation-report.
+
+       fd  checkpoint-file.
+       01  checkpoint-record.
+           05  ckpt-record-count       pic 9(07).
+
+       fd  report-file.
+       01  report-line.
+           05  rpt-seq                 pic zzzzzz9.
+           05  filler                  pic x(02) value spaces.
+           05  rpt-function            pic x(01).
+           05  filler                  pic x(02) value spaces.
+           05  rpt-first-number        pic +9(5).9(2).
+           05  filler                  pic x(02) value spaces.
+           05  rpt-second-number       pic +9(5).9(2).
+           05  filler                  pic x(02) value spaces.
+           05  rpt-addition-result     pic +9(6).9(2).
+           05  filler                  pic x(02) value spaces.
+           05  rpt-subtraction-result  pic +9(6).9(2).
+           05  filler                  pic x(02) value spaces.
+           05  rpt-multiplication-result pic +9(10).9(2).
+           05  filler                  pic x(02) value spaces.
+           05  rpt-division-result     pic +9(6).9(4).
+           05  filler                  pic x(02) value spaces.
+           05  rpt-remainder-result    pic +9(5).9(2).
+           05  filler                  pic x(02) value spaces.
+           05  rpt-exponentiation-result pic +9(10).9(4).
+           05  filler                  pic x(02) value spaces.
+           05  rpt-error-message       pic x(40).
 
        working-storage section.
        copy user-inputs.
        copy calculator-results.
-       01  formatted-result    pic +9(5).9(2).
+       01  formatted-addition-result         pic +9(6).9(2).
+       01  formatted-subtraction-result      pic +9(6).9(2).
+       01  formatted-multiplication-result   pic +9(10).9(2).
+       01  formatted-division-result         pic +9(6).9(4).
+       01  formatted-remainder-result        pic +9(5).9(2).
+       01  formatted-exponentiation-result   pic +9(10).9(4).
+
+       01  run-mode-param              pic x(08).
+           88  batch-mode-requested        value "BATCH".
+
+       01  batch-switches.
+           05  trans-eof-switch        pic x(01) value "N".
+               88  trans-eof               value "Y".
+
+       01  batch-record-count          pic 9(7) value zero.
+       01  trans-file-status           pic xx.
+       01  report-file-status          pic xx.
+       01  audit-file-status           pic xx.
+       01  recon-file-status           pic xx.
+       01  checkpoint-file-status      pic xx.
+
+       01  checkpoint-interval         pic 9(04) value 100.
+       01  checkpoint-interval-param   pic x(04).
+       01  restart-record-count        pic 9(07) value zero.
+       01  checkpoint-quotient         pic 9(07).
+       01  checkpoint-remainder        pic 9(07).
+
+       01  recon-run-date              pic 9(08).
+       01  recon-calc-count            pic 9(07) value zero.
+       01  recon-grand-total           pic s9(10)v9(04) value zero.
+
+       01  operator-id                 pic x(08).
+       01  selected-result             pic s9(10)v9(4).
+       01  quotient-result             pic s9(5)v9(2).
+
+       01  validation-switches.
+           05  input-error-switch      pic x(01) value "N".
+               88  input-error-found       value "Y".
+       01  input-error-message         pic x(40).
+
+       01  open-error-switches.
+           05  open-error-switch       pic x(01) value "N".
+               88  open-error-found        value "Y".
+
+       01  debug-trace-switch          pic 9 value 1.
+           88  trace-enabled               value 0 false 1.
+       01  debug-trace-param           pic x(01).
+
+       report section.
+       rd  reconciliation-report
+           page limit 60 lines
+           heading 1
+           first detail 4
+           footing 56.
+
+       01  recon-page-heading type page heading.
+           05  line 1 column  1 pic x(27) value
+                   "Daily Reconciliation Report".
+           05  line 1 column 45 pic x(9)  value "Run Date:".
+           05  line 1 column 54 pic 9(8)  source recon-run-date.
+           05  line 2 column  1 pic x(9)  value "Operator:".
+           05  line 2 column 11 pic x(8)  source operator-id.
+
+       01  recon-detail-line type detail line plus 1.
+           05  column  1 pic zzzzzz9     source recon-calc-count.
+           05  column 10 pic x(1)        source function-switch.
+           05  column 15 pic +9(5).9(2)  source first-number.
+           05  column 28 pic +9(5).9(2)  source second-number.
+           05  column 41 pic +9(10).9(4) source selected-result.
+
+       01  recon-count-footing type report footing line plus 2.
+           05  column  1 pic x(14) value "Calculations:".
+           05  column 16 pic zzzzzz9       source recon-calc-count.
+
+       01  recon-total-footing type report footing line plus 1.
+           05  column  1 pic x(14) value "Grand Total:".
+           05  column 16 pic +9(10).9(4)   source recon-grand-total.
 
        procedure division.
-           initialize calculator-results
-           perform get-user-inputs
-           perform get-calculator-results
-           perform display-calculator-results
-           
+           accept run-mode-param from command-line
+           accept operator-id from environment "OPERATOR"
+
+           accept debug-trace-param from environment "CALCDBG"
+           if debug-trace-param = "Y" or debug-trace-param = "y"
+               set trace-enabled to true
+           end-if
+
+           accept checkpoint-interval-param from environment "CALCCKPT"
+           if checkpoint-interval-param is numeric
+               move checkpoint-interval-param to checkpoint-interval
+               if checkpoint-interval = zero
+                   move 100 to checkpoint-interval
+               end-if
+           end-if
+
+           accept recon-run-date from date yyyymmdd
+
+           open extend audit-file
+           if audit-file-status not = "00"
+               display "Error: unable to open AUDITFILE, status="
+                   audit-file-status
+               set open-error-found to true
+           end-if
+
+           open output recon-file
+           if recon-file-status not = "00"
+               display "Error: unable to open RECONFILE, status="
+                   recon-file-status
+               set open-error-found to true
+           end-if
+
+           if not open-error-found
+               initiate reconciliation-report
+
+               if batch-mode-requested
+                   perform run-batch-calculations
+               else
+                   initialize calculator-results
+                   perform get-user-inputs
+                   perform validate-calculator-inputs
+                   if input-error-found
+                       perform display-input-error
+                   else
+                       perform get-calculator-results
+                       perform determine-selected-result
+                       perform display-calculator-results
+                       perform write-audit-record
+                       perform write-recon-detail
+                   end-if
+               end-if
+
+               terminate reconciliation-report
+           end-if
+
+           close audit-file
+           close recon-file
+
+           if open-error-found
+               move 16 to return-code
+           end-if
+
            goback
            .
 
+       write-recon-detail section.
+           add 1 to recon-calc-count
+           add selected-result to recon-grand-total
+           generate recon-detail-line
+           .
+
+       validate-calculator-inputs section.
+           move "N" to input-error-switch
+           move spaces to input-error-message
+
+           if not valid-function
+               set input-error-found to true
+               move "Error: invalid function" to input-error-message
+           end-if
+
+           if not input-error-found
+                   and (division-function or remainder-function)
+                   and second-number = zero
+               set input-error-found to true
+               move "Error: zero divisor" to input-error-message
+           end-if
+
+           if not input-error-found and multiplication-function
+               compute selected-result = first-number * second-number
+                   on size error
+                       set input-error-found to true
+                       move "Error: multiplication overflow"
+                           to input-error-message
+               end-compute
+           end-if
+
+           if not input-error-found and exponentiation-function
+               compute selected-result = first-number ** second-number
+                   on size error
+                       set input-error-found to true
+                       move "Error: exponentiation overflow"
+                           to input-error-message
+               end-compute
+           end-if
+           .
+
+       display-input-error section.
+           display "Calculation error: " input-error-message
+           .
+
+       run-batch-calculations section.
+           perform open-batch-files
+           if not open-error-found
+               perform read-checkpoint-record
+               perform read-transaction-record
+               perform until trans-eof
+                   if batch-record-count > restart-record-count
+                       perform process-batch-transaction
+                       perform checkpoint-if-due
+                   end-if
+                   perform read-transaction-record
+               end-perform
+               perform clear-checkpoint-record
+           end-if
+           perform close-batch-files
+           .
+
+       open-batch-files section.
+           open input trans-file
+           if trans-file-status not = "00"
+               display "Error: unable to open TRANSFILE, status="
+                   trans-file-status
+               set open-error-found to true
+           end-if
+
+           open output report-file
+           if report-file-status not = "00"
+               display "Error: unable to open RPTFILE, status="
+                   report-file-status
+               set open-error-found to true
+           end-if
+           .
+
+       read-transaction-record section.
+           read trans-file
+               at end
+                   set trans-eof to true
+               not at end
+                   add 1 to batch-record-count
+                   move trans-first-number    to first-number
+                   move trans-second-number   to second-number
+                   move trans-function-switch to function-switch
+           end-read
+           .
+
+       read-checkpoint-record section.
+           move zero to restart-record-count
+           open input checkpoint-file
+           if checkpoint-file-status = "00"
+               read checkpoint-file
+                   at end
+                       continue
+                   not at end
+                       move ckpt-record-count to
+                           restart-record-count
+               end-read
+               close checkpoint-file
+           end-if
+           .
+
+       checkpoint-if-due section.
+           divide batch-record-count by checkpoint-interval
+               giving checkpoint-quotient
+               remainder checkpoint-remainder
+           if checkpoint-remainder = zero
+               perform write-checkpoint-record
+           end-if
+           .
+
+       write-checkpoint-record section.
+           move batch-record-count   to ckpt-record-count
+           open output checkpoint-file
+           write checkpoint-record
+           close checkpoint-file
+           .
+
+       clear-checkpoint-record section.
+           open output checkpoint-file
+           close checkpoint-file
+           .
+
+       process-batch-transaction section.
+           initialize calculator-results
+           perform validate-calculator-inputs
+           if input-error-found
+               perform write-batch-error-line
+           else
+               perform get-calculator-results
+               perform determine-selected-result
+               perform write-batch-report-line
+               perform write-audit-record
+               perform write-recon-detail
+           end-if
+           .
+
+       write-batch-report-line section.
+           move spaces                to report-line
+           move batch-record-count    to rpt-seq
+           move function-switch       to rpt-function
+           move first-number          to rpt-first-number
+           move second-number         to rpt-second-number
+           move addition-result       to rpt-addition-result
+           move subtraction-result    to rpt-subtraction-result
+           move multiplication-result to rpt-multiplication-result
+           move division-result       to rpt-division-result
+           move remainder-result      to rpt-remainder-result
+           move exponentiation-result to rpt-exponentiation-result
+           write report-line
+           .
+
+       write-batch-error-line section.
+           move spaces                to report-line
+           move batch-record-count    to rpt-seq
+           move function-switch       to rpt-function
+           move first-number          to rpt-first-number
+           move second-number         to rpt-second-number
+           move input-error-message   to rpt-error-message
+           write report-line
+           .
+
+       close-batch-files section.
+           close trans-file
+           close report-file
+           .
+
+       determine-selected-result section.
+           evaluate true
+               when addition-function
+                   move addition-result to selected-result
+               when subtraction-function
+                   move subtraction-result to selected-result
+               when multiplication-function
+                   move multiplication-result to selected-result
+               when division-function
+                   move division-result to selected-result
+               when remainder-function
+                   move remainder-result to selected-result
+               when exponentiation-function
+                   move exponentiation-result to selected-result
+           end-evaluate
+           .
+
+       write-audit-record section.
+           move spaces            to audit-record
+           move operator-id       to audit-operator-id
+           accept audit-run-date  from date yyyymmdd
+           accept audit-run-time  from time
+           move function-switch   to audit-function-switch
+           move first-number      to audit-first-number
+           move second-number     to audit-second-number
+           move selected-result   to audit-result
+           write audit-record
+           .
+
        get-user-inputs section.
            call "user-prompt" using by reference user-inputs
            .
 
        get-calculator-results section.
-           call "calculator" using by reference calculator-results
-                                   by value user-inputs
+           evaluate true
+               when remainder-function
+                   perform get-remainder-result
+               when exponentiation-function
+                   perform get-exponentiation-result
+               when other
+                   call "calculator"
+                       using by reference calculator-results
+                             by value user-inputs
+           end-evaluate
+           perform trace-calculator-io
+           .
+
+       trace-calculator-io section.
+           if trace-enabled
+               display "TRACE: function=" function-switch
+                   " first=" first-number " second=" second-number
+               display "TRACE: add="       addition-result
+                   " sub=" subtraction-result
+               display "TRACE: mul="       multiplication-result
+                   " div=" division-result
+               display "TRACE: rem="       remainder-result
+                   " exp=" exponentiation-result
+           end-if
+           .
+
+       get-remainder-result section.
+           divide first-number by second-number
+               giving quotient-result remainder remainder-result
+           .
+
+       get-exponentiation-result section.
+           compute exponentiation-result = first-number ** second-number
            .
 
        display-calculator-results section.
@@ -39,26 +520,44 @@
                    perform display-multiplication-result
                when division-function
                    perform display-division-result
+               when remainder-function
+                   perform display-remainder-result
+               when exponentiation-function
+                   perform display-exponentiation-result
            end-evaluate
            .
 
        display-addition-result section.
-           move addition-result to formatted-result
-           display "Result of Addition: " formatted-result
+           move addition-result to formatted-addition-result
+           display "Result of Addition: " formatted-addition-result
            .
 
        display-subtraction-result section.
-           move subtraction-result to formatted-result
-           display "Result of Subtraction: " formatted-result
+           move subtraction-result to formatted-subtraction-result
+           display "Result of Subtraction: "
+               formatted-subtraction-result
            .
 
        display-multiplication-result section.
-           move multiplication-result to formatted-result
-           display "Result of Multiplication: " formatted-result
+           move multiplication-result
+               to formatted-multiplication-result
+           display "Result of Multiplication: "
+               formatted-multiplication-result
            .
 
        display-division-result section.
-           move division-result to formatted-result
-           display "Result of Division: " formatted-result
+           move division-result to formatted-division-result
+           display "Result of Division: " formatted-division-result
+           .
+
+       display-remainder-result section.
+           move remainder-result to formatted-remainder-result
+           display "Result of Remainder: " formatted-remainder-result
+           .
+
+       display-exponentiation-result section.
+           move exponentiation-result
+               to formatted-exponentiation-result
+           display "Result of Exponentiation: "
+               formatted-exponentiation-result
            .
-           
\ No newline at end of file
