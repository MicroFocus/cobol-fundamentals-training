@@ -0,0 +1,62 @@
+      * Copyright © 2023 Open Text.
+
+      * The only warranties for products and services of Open Text and its affiliates and licensors ("Open Text")
+      * are as may be set forth in the express warranty statements accompanying such products and services.
+      * Nothing herein should be construed as constituting an additional warranty.
+      * Open Text shall not be liable for technical or editorial errors or omissions contained herein.
+      * The information contained herein is subject to change without notice.
+
+      * Modification history
+      *   2026-08-09  New program. A single console menu over the
+      *               calculator, bird master maintenance and roster
+      *               demo programs, for sites that run them by hand
+      *               instead of through JCL (see daily-batch-job.jcl).
+
+       identification division.
+       program-id. daily-batch-driver.
+
+       data division.
+       working-storage section.
+       01  menu-choice                 pic x(01).
+           88  run-calculator              value "1".
+           88  run-bird-master             value "2".
+           88  run-roster                  value "3".
+           88  exit-requested              value "4" "X" "x".
+
+       procedure division.
+           perform until exit-requested
+               perform display-menu
+               perform get-menu-choice
+               perform process-menu-choice
+           end-perform
+           goback
+           .
+
+       display-menu section.
+           display " "
+           display "Daily Operations Menu"
+           display "1. Run Calculator"
+           display "2. Run Bird Master Maintenance"
+           display "3. Run Roster Demo"
+           display "4. Exit"
+           display "Select an option: " with no advancing
+           .
+
+       get-menu-choice section.
+           accept menu-choice
+           .
+
+       process-menu-choice section.
+           evaluate true
+               when run-calculator
+                   call "my-program"
+               when run-bird-master
+                   call "bird-master-maint"
+               when run-roster
+                   call "roster-demo"
+               when exit-requested
+                   display "Exiting."
+               when other
+                   display "Invalid selection - please choose 1-4."
+           end-evaluate
+           .
