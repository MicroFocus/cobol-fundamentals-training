@@ -0,0 +1,37 @@
+//DAILYBAT JOB (ACCT),'DAILY BATCH',CLASS=A,MSGCLASS=A,
+//         NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* Runs the calculator batch step, bird master maintenance and  *
+//* the roster demo as three steps of one job. Each step only    *
+//* runs if the previous one completed with a zero condition     *
+//* code, so a failed calculator run stops the rest of the job.  *
+//*--------------------------------------------------------------*
+//CALCSTEP EXEC PGM=MY-PROGRAM,PARM='BATCH'
+//TRANSFILE DD DSN=DAILY.CALC.TRANSFILE,DISP=SHR
+//* RPTFILE is rewritten from scratch every run (the program OPENs it
+//* OUTPUT), so each run needs its own generation rather than failing
+//* DISP=NEW against yesterday's catalogued dataset. DAILY.CALC.RPTFILE
+//* must be defined as a GDG base before this job first runs.
+//RPTFILE   DD DSN=DAILY.CALC.RPTFILE(+1),
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(5,5),RLSE),
+//             RECFM=FB,LRECL=200
+//AUDITFILE DD DSN=DAILY.CALC.AUDITFILE,DISP=MOD
+//RECONFILE DD SYSOUT=*
+//* CKPTFILE always holds a single current checkpoint record - the
+//* program OPENs it OUTPUT (overwrite) on every checkpoint, never
+//* EXTEND, so DISP must reuse the same dataset rather than append to
+//* it. Pre-allocate CKPTFILE once (e.g. with IEFBR14) before the
+//* first run of this job.
+//CKPTFILE  DD DSN=DAILY.CALC.CKPTFILE,DISP=(OLD,KEEP,KEEP),
+//             RECFM=FB,LRECL=7
+//SYSOUT    DD SYSOUT=*
+//*
+//BIRDSTEP EXEC PGM=BIRD-MASTER-MAINT,COND=(0,NE,CALCSTEP)
+//BIRDMAST DD DSN=DAILY.BIRD.MASTER,DISP=SHR
+//BIRDHIST DD DSN=DAILY.BIRD.HISTORY,DISP=MOD
+//SYSOUT   DD SYSOUT=*
+//*
+//ROSTSTEP EXEC PGM=ROSTER-DEMO,COND=(0,NE,BIRDSTEP)
+//ROSTER   DD DSN=DAILY.ROSTER.MASTER,DISP=SHR
+//SYSOUT   DD SYSOUT=*
