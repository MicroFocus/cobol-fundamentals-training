@@ -1,11 +1,58 @@
       * Copyright © 2023 Open Text.
-      
-      * The only warranties for products and services of Open Text and its affiliates and licensors ("Open Text") 
-      * are as may be set forth in the express warranty statements accompanying such products and services. 
-      * Nothing herein should be construed as constituting an additional warranty. 
-      * Open Text shall not be liable for technical or editorial errors or omissions contained herein. 
-      * The information contained herein is subject to change without notice.        
-       
+
+      * The only warranties for products and services of Open Text and its affiliates and licensors ("Open Text")
+      * are as may be set forth in the express warranty statements accompanying such products and services.
+      * Nothing herein should be construed as constituting an additional warranty.
+      * Open Text shall not be liable for technical or editorial errors or omissions contained herein.
+      * The information contained herein is subject to change without notice.
+
+      * Modification history
+      *   2026-08-09  Added ROSTER, an indexed file keyed on last-name,
+      *               with add-roster-record/list-roster-records/
+      *               search-roster-record, so my-person entries persist
+      *               across runs instead of starting from "Smith" every
+      *               time.
+      *   2026-08-09  Extended the person typedef with role and
+      *               hire-date; greet-person now also greets by role.
+      *   2026-08-09  Added audit-invalid-gender-records, a batch scan
+      *               of ROSTER that lists and counts every record
+      *               failing the valid-gender 88 check instead of
+      *               silently defaulting each one in place.
+      *   2026-08-09  Added reposition-roster-to-start, performed
+      *               before list-roster-records and audit-invalid-
+      *               gender-records reposition the file back to the
+      *               beginning with a START - a prior keyed READ or
+      *               WRITE had left the file positioned past records
+      *               that sort early, so a full scan could silently
+      *               skip them.
+      *   2026-08-09  The ROSTER OPEN now checks roster-status and
+      *               skips the demo processing on failure instead of
+      *               reading or writing an unopened file; a nonzero
+      *               RETURN-CODE is set on that failure so a calling
+      *               job step can detect it.
+      *   2026-08-09  Added a Jones roster record with an invalid
+      *               gender written before greet-person corrects the
+      *               in-memory copy, so audit-invalid-gender-records
+      *               has an uncorrected record on file to actually
+      *               catch.
+
+       identification division.
+       program-id. roster-demo.
+
+       environment division.
+       input-output section.
+       file-control.
+           select roster-file assign to "ROSTER"
+               organization is indexed
+               access mode is dynamic
+               record key is last-name of roster-record
+               file status is roster-status.
+
+       data division.
+       file section.
+       fd  roster-file.
+       01  roster-record            person.
+
        working-storage section.
        01  person               typedef.
            05  #name.
@@ -16,19 +63,70 @@
                88  male         value "M" "m".
                88  #other       value "O" "o".
                88  valid-gender value "F" "f" "M" "m" "O" "o".
+           03  role             pic X(02) value "VL".
+               88  volunteer        value "VL" "vl".
+               88  survey-lead      value "SL" "sl".
+               88  staff            value "ST" "st".
+               88  valid-role       value "VL" "vl" "SL" "sl" "ST" "st".
+           03  hire-date        pic 9(08) value zero.
        01  my-person            person.
        01  switch               pic 9 value 1.
            88  switch-on        value 0 false 1.
+       01  open-error-switch    pic 9 value 1.
+           88  open-error-found value 0 false 1.
+
+       01  roster-status            pic xx.
+       01  roster-switches.
+           05  roster-eof-switch        pic x value "N".
+               88  roster-eof               value "Y".
+       01  invalid-gender-count     pic 9(05) value zero.
+       01  search-last-name         pic X(15).
 
        procedure division.
-           move "Smith" to my-person::last-name
-           perform greet-person
-           move "F" to my-person::gender
-           perform greet-person
-           set my-person::male to true
-           perform greet-person
-           move "A" to my-person::gender
-           perform greet-person
+           open i-o roster-file
+           if roster-status not = "00"
+               display "Error: unable to open ROSTER, status="
+                   roster-status
+               set open-error-found to true
+           end-if
+
+           if not open-error-found
+               move "Smith" to my-person::last-name
+               set my-person::volunteer to true
+               accept my-person::hire-date from date yyyymmdd
+               perform greet-person
+               perform add-roster-record
+
+               move "F" to my-person::gender
+               perform greet-person
+
+               set my-person::male to true
+               set my-person::survey-lead to true
+               perform greet-person
+
+               move "A" to my-person::gender
+               perform greet-person
+
+               move "Baker" to my-person::last-name
+               set my-person::female to true
+               set my-person::staff to true
+               perform greet-person
+               perform add-roster-record
+
+               move "Jones" to my-person::last-name
+               move "X" to my-person::gender
+               set my-person::volunteer to true
+               accept my-person::hire-date from date yyyymmdd
+               perform add-roster-record
+               perform greet-person
+
+               perform list-roster-records
+
+               move "Smith" to search-last-name
+               perform search-roster-record
+
+               perform audit-invalid-gender-records
+           end-if
 
            perform display-switch-value
            set switch-on to true
@@ -36,6 +134,12 @@
            set switch-on to false
            perform display-switch-value
 
+           close roster-file
+
+           if open-error-found
+               move 16 to return-code
+           end-if
+
            goback
            .
 
@@ -47,6 +151,7 @@
 
            perform demonstrate-evaluate-gender
            perform demonstrate-evaluate-true
+           perform demonstrate-role-greeting
            .
 
        demonstrate-evaluate-gender section.
@@ -71,6 +176,22 @@
            end-evaluate
            .
 
+       demonstrate-role-greeting section.
+           evaluate true
+               when my-person::survey-lead
+                   display "Thank you for leading the survey, "
+                       my-person::last-name
+               when my-person::staff
+                   display "Welcome back to the office, "
+                       my-person::last-name
+               when my-person::volunteer
+                   display "Thanks for volunteering today, "
+                       my-person::last-name
+               when other
+                   display "No role on file for " my-person::last-name
+           end-evaluate
+           .
+
        display-switch-value section.
            if switch-on
                display "Switch is on."
@@ -78,3 +199,68 @@
                display "Switch is off."
            end-if
            .
+
+       add-roster-record section.
+           write roster-record from my-person
+               invalid key
+                   display "Error: " my-person::last-name
+                       " already on roster"
+           end-write
+           .
+
+       list-roster-records section.
+           perform reposition-roster-to-start
+           move "N" to roster-eof-switch
+           perform read-next-roster-record
+           perform until roster-eof
+               move roster-record to my-person
+               display "Roster: " my-person::first-name " "
+                   my-person::last-name
+               perform read-next-roster-record
+           end-perform
+           .
+
+       read-next-roster-record section.
+           read roster-file next record
+               at end
+                   set roster-eof to true
+           end-read
+           .
+
+       reposition-roster-to-start section.
+           move low-values to last-name of roster-record
+           start roster-file key is not less than
+                   last-name of roster-record
+               invalid key
+                   continue
+           end-start
+           .
+
+       search-roster-record section.
+           move search-last-name to last-name of roster-record
+           read roster-file
+               invalid key
+                   display "Not found on roster: " search-last-name
+               not invalid key
+                   move roster-record to my-person
+                   display "Found: " my-person::first-name " "
+                       my-person::last-name
+           end-read
+           .
+
+       audit-invalid-gender-records section.
+           perform reposition-roster-to-start
+           move "N" to roster-eof-switch
+           move zero to invalid-gender-count
+           perform read-next-roster-record
+           perform until roster-eof
+               move roster-record to my-person
+               if not my-person::valid-gender
+                   add 1 to invalid-gender-count
+                   display "Invalid gender on roster: "
+                       my-person::last-name
+               end-if
+               perform read-next-roster-record
+           end-perform
+           display "Invalid-gender records found: " invalid-gender-count
+           .
