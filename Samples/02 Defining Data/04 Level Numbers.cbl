@@ -1,51 +1,271 @@
       * Copyright © 2023 Open Text.
-      
-      * The only warranties for products and services of Open Text and its affiliates and licensors ("Open Text") 
-      * are as may be set forth in the express warranty statements accompanying such products and services. 
-      * Nothing herein should be construed as constituting an additional warranty. 
-      * Open Text shall not be liable for technical or editorial errors or omissions contained herein. 
-      * The information contained herein is subject to change without notice.  
-       
-       working-storage section.   
-       01  bird.
-           05  ws-name.
-               10  common-name         pic X(30).
-               10  scientific-name     pic X(30).
-           05  measurements.
-               10  ws-length.
-                   15  min             pic 9(3)V9.
-                   15  max             pic 9(3)V9.
-               10  wingspan.
-                   15  min             pic 9(3)V9.
-                   15  max             pic 9(3)V9.
-               10  weight.
-                   15  min             pic 9(3)V9.
-                   15  max             pic 9(3)V9.
-           05  uk-breeding-population  pic 9(9).
+
+      * The only warranties for products and services of Open Text and its affiliates and licensors ("Open Text")
+      * are as may be set forth in the express warranty statements accompanying such products and services.
+      * Nothing herein should be construed as constituting an additional warranty.
+      * Open Text shall not be liable for technical or editorial errors or omissions contained herein.
+      * The information contained herein is subject to change without notice.
+
+      * Modification history
+      *   2026-08-09  Promoted the single bird occurrence to an indexed
+      *               BIRD-MASTER file keyed on common-name, with
+      *               add/update/inquire paragraphs, so field volunteers
+      *               can maintain species without a recompile.
+      *   2026-08-09  Added validate-measurements: a record is rejected
+      *               if min exceeds max for ws-length, wingspan or
+      *               weight instead of a transcription error reaching
+      *               the file.
+      *   2026-08-09  add-bird-record and update-bird-record now append
+      *               a bird-history-record for the current survey year
+      *               so bird-population-trend has year-over-year data.
+      *   2026-08-09  Added unit-of-measure to the bird record, with
+      *               convert-measurements-to-imperial/-to-metric, so
+      *               overseas partner data in inches/ounces no longer
+      *               has to be converted by hand before keying in.
+      *   2026-08-09  Changed STOP RUN to GOBACK now that this program
+      *               is also CALLed as a subprogram from the daily
+      *               menu driver, so it returns to its caller instead
+      *               of ending the whole run.
+      *   2026-08-09  BIRDMAST/BIRDHIST OPENs now check their file
+      *               status and skip the demo processing on failure
+      *               instead of reading or writing an unopened file,
+      *               and set a nonzero RETURN-CODE on that failure.
+      *   2026-08-09  write-bird-history-record no longer writes a
+      *               second history record for the same species and
+      *               survey year back to back (e.g. an add followed
+      *               immediately by an update), which was producing a
+      *               spurious zero-change row in the trend report.
+
+       identification division.
+       program-id. bird-master-maint.
+
+       environment division.
+       input-output section.
+       file-control.
+           select bird-master-file assign to "BIRDMAST"
+               organization is indexed
+               access mode is dynamic
+               record key is bm-common-name
+               file status is bird-file-status.
+
+           select bird-history-file assign to "BIRDHIST"
+               organization is line sequential
+               file status is bird-history-status.
+
+       data division.
+       file section.
+       fd  bird-master-file.
+       copy bird-master-record.
+
+       fd  bird-history-file.
+       copy bird-history-record.
+
+       working-storage section.
+       copy bird-record.
+       01  bird-file-status            pic xx.
+       01  bird-history-status         pic xx.
+       01  current-run-date            pic 9(08).
+       01  current-run-date-r redefines current-run-date.
+           05  current-survey-year     pic 9(04).
+           05  current-run-monthday    pic 9(04).
+
+       01  measurement-switches.
+           05  measurement-error-switch    pic x(01) value "N".
+               88  measurement-error-found     value "Y".
+
+       01  open-error-switches.
+           05  open-error-switch       pic x(01) value "N".
+               88  open-error-found        value "Y".
+
+       01  last-history-species        pic x(30) value spaces.
+       01  last-history-year           pic 9(04) value zero.
 
        procedure division.
-           move "European Robin" to common-name
-           move "Erithacus rubecula" to scientific-name
-           move 12.0 to min of ws-length
-           move 14.0 to max of ws-length
-           move 20.0 to min of wingspan
-           move 22.0 to max of wingspan
-           move 14.0 to min of weight
-           move 21.0 to max of weight
-           move 7350000 to uk-breeding-population
-
-           display ws-name *> Displays "European Robin                Erithacus rubecula            "
-           display measurements *> Displays 012001400200022001400210
-           display min of wingspan " - " max of wingspan *> Displays "0200 - 0220"
-
-           move "Common Blackbird              Turdus merula" to ws-name
-           move 02400250 to ws-length
-           move 03400385 to wingspan
-           move 08001000 to weight
-
-           display common-name *> Displays "Common Blackbird              "
-           display scientific-name *> Displays "Turdus merula                 "
-           display min of wingspan " - " max of wingspan *> Displays "0340 - 0385"
-
-           stop run
+           open i-o bird-master-file
+           if bird-file-status not = "00"
+               display "Error: unable to open BIRDMAST, status="
+                   bird-file-status
+               set open-error-found to true
+           end-if
+
+           open extend bird-history-file
+           if bird-history-status not = "00"
+               display "Error: unable to open BIRDHIST, status="
+                   bird-history-status
+               set open-error-found to true
+           end-if
+
+           accept current-run-date from date yyyymmdd
+
+           if not open-error-found
+               move "European Robin" to common-name
+               move "Erithacus rubecula" to scientific-name
+               move 12.0 to min of ws-length
+               move 14.0 to max of ws-length
+               move 20.0 to min of wingspan
+               move 22.0 to max of wingspan
+               move 14.0 to min of weight
+               move 21.0 to max of weight
+               move 7350000 to uk-breeding-population
+               perform add-bird-record
+
+               display ws-name *> Displays "European Robin                Erithacus rubecula            "
+               display measurements *> Displays 012001400200022001400210
+               display min of wingspan " - " max of wingspan *> Displays "0200 - 0220"
+
+               move "Common Blackbird              Turdus merula"
+                   to ws-name
+               move 02400250 to ws-length
+               move 03400385 to wingspan
+               move 08001000 to weight
+               move 5100000 to uk-breeding-population
+               perform add-bird-record
+
+               display common-name *> Displays "Common Blackbird              "
+               display scientific-name *> Displays "Turdus merula                 "
+               display min of wingspan " - " max of wingspan *> Displays "0340 - 0385"
+
+               move "European Robin" to common-name
+               perform inquire-bird-record
+
+               move 15.0 to max of ws-length
+               perform update-bird-record
+
+               perform convert-measurements-to-imperial
+               display "Imperial: " min of wingspan " - "
+                   max of wingspan
+               perform convert-measurements-to-metric
+           end-if
+
+           close bird-master-file
+           close bird-history-file
+
+           if open-error-found
+               move 16 to return-code
+           end-if
+
+           goback
+           .
+
+       add-bird-record section.
+           perform validate-measurements
+           if measurement-error-found
+               display "Record rejected - " common-name
+           else
+               perform move-bird-to-master-record
+               write bird-master-record
+                   invalid key
+                       display "Error: species already on file - "
+                           common-name
+               end-write
+               perform write-bird-history-record
+           end-if
+           .
+
+       update-bird-record section.
+           perform validate-measurements
+           if measurement-error-found
+               display "Record rejected - " common-name
+           else
+               perform move-bird-to-master-record
+               rewrite bird-master-record
+                   invalid key
+                       display "Error: species not on file - "
+                           common-name
+               end-rewrite
+               perform write-bird-history-record
+           end-if
+           .
+
+       write-bird-history-record section.
+           if common-name not = last-history-species
+                   or current-survey-year not = last-history-year
+               move common-name            to bh-species
+               move current-survey-year    to bh-survey-year
+               move uk-breeding-population to bh-population-count
+               write bird-history-record
+               move common-name         to last-history-species
+               move current-survey-year to last-history-year
+           end-if
+           .
+
+       validate-measurements section.
+           move "N" to measurement-error-switch
+
+           if min of ws-length > max of ws-length
+               set measurement-error-found to true
+               display "Error: ws-length min exceeds max"
+           end-if
+
+           if min of wingspan > max of wingspan
+               set measurement-error-found to true
+               display "Error: wingspan min exceeds max"
+           end-if
+
+           if min of weight > max of weight
+               set measurement-error-found to true
+               display "Error: weight min exceeds max"
+           end-if
+           .
+
+       inquire-bird-record section.
+           move common-name to bm-common-name
+           read bird-master-file
+               invalid key
+                   display "Species not found - " bm-common-name
+               not invalid key
+                   perform move-master-record-to-bird
+                   display ws-name
+                   display min of wingspan " - " max of wingspan
+           end-read
+           .
+
+       move-bird-to-master-record section.
+           move ws-name        to bm-name
+           move measurements   to bm-measurements
+           move uk-breeding-population to bm-uk-breeding-population
+           move unit-of-measure to bm-unit-of-measure
+           .
+
+       move-master-record-to-bird section.
+           move bm-name        to ws-name
+           move bm-measurements to measurements
+           move bm-uk-breeding-population to uk-breeding-population
+           move bm-unit-of-measure to unit-of-measure
+           .
+
+       convert-measurements-to-imperial section.
+           if metric-units
+               compute min of ws-length rounded =
+                   min of ws-length / 2.54
+               compute max of ws-length rounded =
+                   max of ws-length / 2.54
+               compute min of wingspan rounded =
+                   min of wingspan / 2.54
+               compute max of wingspan rounded =
+                   max of wingspan / 2.54
+               compute min of weight rounded =
+                   min of weight / 28.3495
+               compute max of weight rounded =
+                   max of weight / 28.3495
+               set imperial-units to true
+           end-if
+           .
+
+       convert-measurements-to-metric section.
+           if imperial-units
+               compute min of ws-length rounded =
+                   min of ws-length * 2.54
+               compute max of ws-length rounded =
+                   max of ws-length * 2.54
+               compute min of wingspan rounded =
+                   min of wingspan * 2.54
+               compute max of wingspan rounded =
+                   max of wingspan * 2.54
+               compute min of weight rounded =
+                   min of weight * 28.3495
+               compute max of weight rounded =
+                   max of weight * 28.3495
+               set metric-units to true
+           end-if
            .
