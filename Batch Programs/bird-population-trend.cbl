@@ -0,0 +1,170 @@
+      * Copyright © 2023 Open Text.
+
+      * The only warranties for products and services of Open Text and its affiliates and licensors ("Open Text")
+      * are as may be set forth in the express warranty statements accompanying such products and services.
+      * Nothing herein should be construed as constituting an additional warranty.
+      * Open Text shall not be liable for technical or editorial errors or omissions contained herein.
+      * The information contained herein is subject to change without notice.
+
+      * Modification history
+      *   2026-08-09  TRENDRPT's OPEN and the BIRDHIST SORT now check
+      *               their file status, and BIRDDECLPCT is validated
+      *               as a numeric percentage (with its decimal point)
+      *               before being accepted, instead of silently
+      *               corrupting decline-threshold-pct on bad input.
+
+      * Reads bird-history-file (species, survey-year,
+      * breeding-population-count), sorts it by species and year, and
+      * prints the year-over-year percentage change per species.  A
+      * species whose population has dropped by more than
+      * decline-threshold-pct from the prior survey year is flagged on
+      * the report so conservation concerns are caught instead of only
+      * ever being visible in the latest snapshot.  The threshold
+      * defaults to 10.00 percent but can be overridden without a
+      * recompile by setting the BIRDDECLPCT environment variable to a
+      * decimal percentage, e.g. BIRDDECLPCT=15.00.
+
+       identification division.
+       program-id. bird-population-trend.
+
+       environment division.
+       input-output section.
+       file-control.
+           select history-file assign to "BIRDHIST"
+               organization is line sequential
+               file status is history-file-status.
+
+           select sort-file assign to "SORTWORK".
+
+           select trend-report-file assign to "TRENDRPT"
+               organization is line sequential
+               file status is trend-report-status.
+
+       data division.
+       file section.
+       fd  history-file.
+       copy bird-history-record.
+
+       sd  sort-file.
+       copy sort-history-record.
+
+       fd  trend-report-file.
+       01  trend-report-line.
+           05  trl-species             pic x(30).
+           05  filler                  pic x(02) value spaces.
+           05  trl-survey-year         pic 9(04).
+           05  filler                  pic x(02) value spaces.
+           05  trl-population-count    pic zzzzzzzz9.
+           05  filler                  pic x(02) value spaces.
+           05  trl-percent-change      pic +zz9.99.
+           05  filler                  pic x(02) value spaces.
+           05  trl-decline-flag        pic x(25).
+
+       working-storage section.
+       01  history-file-status         pic xx.
+       01  trend-report-status         pic xx.
+
+       01  decline-threshold-pct       pic 9(03)v9(02) value 10.00.
+       01  decline-threshold-param     pic x(08).
+       01  decline-threshold-check     pic x(08).
+
+       01  sort-switches.
+           05  no-more-sorted-switch   pic x(01) value "N".
+               88  no-more-sorted          value "Y".
+
+       01  open-error-switches.
+           05  open-error-switch       pic x(01) value "N".
+               88  open-error-found        value "Y".
+
+       01  prior-species                pic x(30) value spaces.
+       01  prior-population-count       pic 9(09) value zero.
+       01  have-prior-year-switch       pic x(01) value "N".
+           88  have-prior-year              value "Y".
+
+       01  percent-change                pic s9(03)v9(04).
+       01  trend-calc-1                  pic s9(09)v9(04).
+
+       procedure division.
+           accept decline-threshold-param from environment
+                   "BIRDDECLPCT"
+           if decline-threshold-param not = spaces
+               move decline-threshold-param to decline-threshold-check
+               inspect decline-threshold-check replacing all "." by "0"
+               inspect decline-threshold-check replacing all space
+                       by "0"
+               if decline-threshold-check is numeric
+                   accept decline-threshold-pct from environment
+                           "BIRDDECLPCT"
+               end-if
+           end-if
+
+           open output trend-report-file
+           if trend-report-status not = "00"
+               display "Error: unable to open TRENDRPT, status="
+                   trend-report-status
+               set open-error-found to true
+           end-if
+
+           if not open-error-found
+               sort sort-file
+                   on ascending key sh-species sh-survey-year
+                   using history-file
+                   output procedure is process-sorted-history
+
+               if history-file-status not = "00"
+                   display "Error: SORT of BIRDHIST failed, status="
+                       history-file-status
+               end-if
+           end-if
+
+           close trend-report-file
+
+           goback
+           .
+
+       process-sorted-history section.
+           perform read-sorted-history-record
+           perform until no-more-sorted
+               perform process-history-record
+               perform read-sorted-history-record
+           end-perform
+           .
+
+       read-sorted-history-record section.
+           return sort-file
+               at end
+                   set no-more-sorted to true
+           end-return
+           .
+
+       process-history-record section.
+           if sh-species not = prior-species
+               move "N" to have-prior-year-switch
+           end-if
+
+           if have-prior-year and prior-population-count not = zero
+               compute trend-calc-1 =
+                   ((sh-population-count - prior-population-count)
+                       / prior-population-count) * 100
+               move trend-calc-1 to percent-change
+           else
+               move zero to percent-change
+           end-if
+
+           move spaces             to trend-report-line
+           move sh-species         to trl-species
+           move sh-survey-year     to trl-survey-year
+           move sh-population-count to trl-population-count
+           move percent-change     to trl-percent-change
+
+           if have-prior-year
+                   and percent-change <= (0 - decline-threshold-pct)
+               move "** POPULATION DECLINE **" to trl-decline-flag
+           end-if
+
+           write trend-report-line
+
+           move sh-species             to prior-species
+           move sh-population-count    to prior-population-count
+           set have-prior-year to true
+           .
